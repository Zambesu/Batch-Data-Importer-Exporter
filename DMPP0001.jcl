@@ -0,0 +1,91 @@
+//DMPNIGHT JOB (ACCTNO),'DMPP0001 NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************
+//* DMPP0001 NIGHTLY DRIVER - RUNS THE IMPORT LEG FOLLOWED
+//* BY THE EXPORT LEG IN ONE BATCH WINDOW, AGAINST DMP0001I
+//* AND DMP0001O GENERATION DATA GROUP MEMBERS NAMED BY RUN
+//* DATE, SO OPERATORS NO LONGER PICK DATASET NAMES BY HAND.
+//*
+//* DMP0001I GDG BASE.: PROD.DMPP0001.DMP0001I
+//* DMP0001O GDG BASE.: PROD.DMPP0001.DMP0001O
+//* (GDG BASES AND THEIR MODEL DSCBS ARE DEFINED ONCE VIA
+//* IDCAMS OUTSIDE OF THIS JOB, AS ARE THE DMP0001E AND
+//* DMP0001K DATASETS BELOW - THEY MUST ALREADY EXIST SO
+//* DISP=OLD CAN FIND THEM.)
+//*
+//* DMP0001K IS OPENED OUTPUT BY DMPP0001 EACH RUN AND IS
+//* REWRITTEN FROM THE TOP, NOT APPENDED TO - SO IT IS
+//* ALLOCATED DISP=OLD, NOT DISP=MOD. MOD POSITIONS A
+//* SEQUENTIAL DATASET AT END-OF-DATA FOR OUTPUT PROCESSING,
+//* WHICH WOULD MAKE DMP0001K'S CHECKPOINT READ PICK UP THE
+//* OLDEST ENTRY EVER WRITTEN INSTEAD OF THE LATEST.
+//*
+//* DMP0001E IS OPENED OUTPUT (REWRITTEN FROM THE TOP) ON A
+//* FRESH RUN, BUT OPENED EXTEND (APPENDED TO) WHEN DMPP0001
+//* IS RESUMING FROM A NON-ZERO DMP0001K CHECKPOINT, SO THE
+//* PRIOR, ABORTED RUN'S REJECTS AGAINST THIS SAME GENERATION
+//* ARE NOT LOST. IT IS ALLOCATED DISP=OLD FOR THE SAME REASON
+//* AS DMP0001K - DISP=MOD WOULD ALSO WORK FOR THE EXTEND CASE
+//* BUT WOULD DEFEAT THE FRESH-RUN TRUNCATION.
+//*
+//* DMP0001I'S FD READS RECFM=VB (VARYING, DEPENDING ON THE
+//* RECORD'S OWN LENGTH) SO THE SAME PROGRAM CAN READ EITHER
+//* THE FIXED 88-BYTE COMMA LAYOUT (PARM CSV-MODE='F', AS RUN
+//* BELOW) OR GENUINE DELIMITED CSV (CSV-MODE='D'). THE
+//* DMP0001I GDG BASE'S MODEL DSCB MUST BE CATALOGED WITH
+//* DCB=(RECFM=VB,LRECL=304,BLKSIZE=0) FOR EITHER MODE TO READ
+//* CORRECTLY - A GENERATION STILL CATALOGED RECFM=FB FROM
+//* BEFORE DELIMITED CSV SUPPORT WAS ADDED WILL NOT MATCH THIS
+//* FD AND MUST BE RE-DEFINED (IDCAMS ALTER CANNOT CHANGE RECFM
+//* IN PLACE - THE GDG BASE AND ITS MODEL DSCB MUST BE DELETED
+//* AND REDEFINED, WHICH ALSO STARTS THE GENERATION NUMBERING
+//* OVER).
+//*
+//* DMPP0001 IS A DB2 PROGRAM (EXEC SQL THROUGHOUT, BOUND UNDER
+//* PLAN DMPP001) SO EACH STEP RUNS IT UNDER IKJEFT01/DSN RATHER
+//* THAN A BARE EXEC PGM=DMPP0001 - A PROGRAM WITH EMBEDDED SQL
+//* CANNOT CONNECT TO DB2 WITHOUT THE DSN COMMAND PROCESSOR TO
+//* ATTACH IT FIRST.
+//*********************************************************
+//*
+//IMPORT   EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=PROD.DMPP0001.LOADLIB
+//         DD   DISP=SHR,DSN=DSN810.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN810.SDSNLOAD
+//DMP0001I DD   DISP=SHR,DSN=PROD.DMPP0001.DMP0001I(0)
+//DMP0001E DD   DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.DMPP0001.DMP0001E,
+//             DCB=(RECFM=FB,LRECL=134,BLKSIZE=0)
+//DMP0001K DD   DISP=(OLD,CATLG,CATLG),
+//             DSN=PROD.DMPP0001.DMP0001K,
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(DMPP0001) PLAN(DMPP001) -
+      LIB('PROD.DMPP0001.LOADLIB') PARM('2F0000000000DMPNIGHT')
+  END
+/*
+//*
+//EXPORT   EXEC PGM=IKJEFT01,DYNAMNBR=20,
+//             COND=((1,EQ,IMPORT),(2,EQ,IMPORT),(4,EQ,IMPORT))
+//STEPLIB  DD   DISP=SHR,DSN=PROD.DMPP0001.LOADLIB
+//         DD   DISP=SHR,DSN=DSN810.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN810.SDSNLOAD
+//DMP0001O DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DMPP0001.DMP0001O(+1),
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=88,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(DMPP0001) PLAN(DMPP001) -
+      LIB('PROD.DMPP0001.LOADLIB') PARM('1F0000000000DMPNIGHT')
+  END
+/*
+//
