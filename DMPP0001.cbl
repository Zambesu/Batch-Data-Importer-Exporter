@@ -7,6 +7,32 @@
       *            DATABASES WITH MINOR MODIFICATIONS).
       *----------------------------------------------------------------*
       * VERSION..: VRS0001 - IMPLEMENTATION.
+      *            VRS0002 - ADDED COMMIT POINTS AND A RESTART
+      *            CHECKPOINT TO THE IMPORT LEG SO A RERUN RESUMES AFTER
+      *            THE LAST
+      *            COMMITTED RECORD INSTEAD OF RELOADING THE WHOLE FILE.
+      *            VRS0003 - BAD INSERTS NO LONGER ABEND THE JOB; THEY
+      *            ARE WRITTEN TO A DMP0001E REJECT FILE AND THE RUN
+      *            CONTINUES.
+      *            VRS0004 - ADDED FIELD-LEVEL EDITS ON THE IMPORT SIDE
+      *            (ACCOUNT TYPE, EMAIL, PHONE, BALANCE) AHEAD OF THE
+      *            INSERT.
+      *            VRS0005 - EXPORT CRITERIA CAN NOW BE LIMITED BY AN
+      *            ONBOARD-DATE-FROM AND/OR AN ACCOUNT TYPE FILTER.
+      *            VRS0006 - LOAD/UNLOAD/WRITE COUNTERS AND A BALANCE
+      *            CONTROL TOTAL ARE NOW MAINTAINED AND REPORTED AT
+      *            FINALIZATION TIME.
+      *            VRS0007 - DMP0001I CAN NOW BE READ AS QUOTED,
+      *            VARIABLE LENGTH DELIMITED CSV IN ADDITION TO THE
+      *            FIXED LAYOUT.
+      *            VRS0008 - EVERY RUN IS NOW RECORDED TO
+      *            DB2TABLE.DMPAUDIT.
+      *            VRS0009 - ADDED DMP-FLAG 4, TRANSACTION POSTING, TO
+      *            APPLY DEPOSIT/WITHDRAWAL RECORDS AGAINST
+      *            ACCOUNTS.BALANCE.
+      *            VRS0010 - ADDED DMP-FLAG 3, UPSERT, TO UPDATE A
+      *            CLIENT IF IT ALREADY EXISTS INSTEAD OF REJECTING THE
+      *            DUPLICATE.
       *----------------------------------------------------------------*
       ******************************************************************
        IDENTIFICATION                  DIVISION.
@@ -33,6 +59,10 @@
       *
            SELECT DMP0001I ASSIGN TO  UT-S-DMP0001I.
            SELECT DMP0001O ASSIGN TO  UT-S-DMP0001O.
+           SELECT DMP0001E ASSIGN TO  UT-S-DMP0001E.
+           SELECT DMP0001K ASSIGN TO  UT-S-DMP0001K
+               FILE STATUS            IS STS-DMP0001K.
+           SELECT DMP0001T ASSIGN TO  UT-S-DMP0001T.
       *----------------------------------------------------------------*
       *
       ******************************************************************
@@ -43,11 +73,17 @@
        FILE                            SECTION.
       *----------------------------------------------------------------*
       *
+      * DMP0001I IS READ EITHER AS A FIXED 88-BYTE COMMA-FILLED LAYOUT
+      * (DMP-CSV-MODE = 'F') OR AS GENUINE VARIABLE LENGTH, QUOTE-AWARE
+      * DELIMITED CSV (DMP-CSV-MODE = 'D') - SEE 423000-PARSE-CSV-
+      * RECORD.
        FD  DMP0001I
            BLOCK 0
-           RECORDING F
-           RECORD 88.
-       01  DMP0001I-FD                 PIC X(088).
+           RECORDING V
+           RECORD IS VARYING IN SIZE
+               FROM 010 TO 300 CHARACTERS
+               DEPENDING ON DMP-REC-LEN.
+       01  DMP0001I-FD                 PIC X(300).
       *
        FD  DMP0001O
            BLOCK 0
@@ -55,30 +91,99 @@
            RECORD 88.
        01  DMP0001O-FD                 PIC X(088).
       *
+      * DMP0001E - REJECT FILE: ORIGINAL INPUT RECORD PLUS THE SQLCODE
+      * (OR EDIT REASON CODE) AND A SHORT TEXT REASON, SO A REJECTED
+      * RECORD CAN BE CORRECTED AND RESUBMITTED WITHOUT GUESSWORK.
+       FD  DMP0001E
+           BLOCK 0
+           RECORDING F
+           RECORD 134.
+       01  DMP0001E-FD                 PIC X(134).
+      *
+      * DMP0001K - RESTART CHECKPOINT CONTROL FILE, SHARED BY THE
+      * IMPORT LEG (DMP-FLAG 2/3, POSITION IN DMP0001I) AND THE
+      * TRANSACTION-POSTING LEG (DMP-FLAG 4, POSITION IN DMP0001T).
+      * TAGGED WITH THE LEG IT WAS SAVED UNDER AND THE RUN DATE IT WAS
+      * SAVED ON, SO A CHECKPOINT LEFT BY A DIFFERENT LEG OR BY AN
+      * EARLIER GDG GENERATION OF DMP0001I/T IS NOT MISTAKEN FOR THIS
+      * RUN'S OWN PROGRESS. REWRITTEN WHOLESALE AT EACH COMMIT POINT;
+      * A MISSING FILE, OR ONE THAT DOES NOT MATCH THIS RUN'S LEG AND
+      * DATE, MEANS "NO CHECKPOINT YET", I.E. START FROM RECORD 1.
+       FD  DMP0001K
+           BLOCK 0
+           RECORDING F
+           RECORD 26.
+       01  DMP0001K-FD.
+           03 CKP-LEG-CODE             PIC X(001).
+           03 CKP-RUN-DATE             PIC 9(008).
+           03 CKP-POSITION             PIC 9(017).
+      *
+      * DMP0001T - TRANSACTION FEED (DEPOSIT/WITHDRAWAL POSTINGS) USED
+      * WHEN DMP-FLAG = 4. SEE 500000-POST-TRANSACTIONS.
+       FD  DMP0001T
+           BLOCK 0
+           RECORDING F
+           RECORD 30.
+       01  DMP0001T-FD                 PIC X(030).
+      *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
       *
       *------------------- P L A C E H O L D E R S --------------------*
       *
-       77  PLCH-CURR-DATE              PIC 9(008)     VALUE ZEROS.
-           03 PLCH-DATE-YYYY           PIC 9(002)     VALUE ZEROS.
+       01  PLCH-CURR-DATE.
+           03 PLCH-DATE-YYYY           PIC 9(004)     VALUE ZEROS.
            03 PLCH-DATE-MM             PIC 9(002)     VALUE ZEROS.
            03 PLCH-DATE-DD             PIC 9(002)     VALUE ZEROS.
+       01  PLCH-CURR-DATE-NUM          REDEFINES PLCH-CURR-DATE
+                                       PIC 9(008).
+      *
+       01  PLCH-CURR-TIME.
+           03 PLCH-TIME-HH             PIC 9(002)     VALUE ZEROS.
+           03 PLCH-TIME-MN             PIC 9(002)     VALUE ZEROS.
+           03 PLCH-TIME-SS             PIC 9(002)     VALUE ZEROS.
+           03 PLCH-TIME-HS             PIC 9(002)     VALUE ZEROS.
       *
       *-------------------------- F L A G S ---------------------------*
       *
        77  FLG-END-INPUT-FILE          PIC X(001)     VALUE SPACES.
+       77  FLG-END-TRANS-FILE          PIC X(001)     VALUE SPACES.
+       77  FLG-EDIT-OK                 PIC X(001)     VALUE 'Y'.
+       77  FLG-ACC-TYPE-VALID          PIC X(001)     VALUE 'N'.
+       77  FLG-CSV-IN-QUOTES           PIC X(001)     VALUE 'N'.
+       77  FLG-CSV-END-OF-LINE         PIC X(001)     VALUE 'N'.
+       77  FLG-CSV-OVERLENGTH          PIC X(001)     VALUE 'N'.
+       77  FLG-SEL-DATE-FILTER         PIC X(001)     VALUE 'N'.
       *
       *----------------------- C O U N T E R S ------------------------*
       *
        77  CNT-LOAD-INPUT              PIC 9(017)     VALUE ZEROS.
        77  CNT-READ-INPUT              PIC 9(017)     VALUE ZEROS.
-       77  CNT-WRITE-OUTPUT            PIC 9(017)     VALUE ZEROS.
        77  CNT-UNLO-TABLE              PIC 9(017)     VALUE ZEROS.
        77  CNT-WRIT-OUTPUT             PIC 9(017)     VALUE ZEROS.
+       77  CNT-REJECT-INSERT           PIC 9(017)     VALUE ZEROS.
+       77  CNT-REJECT-EDIT             PIC 9(017)     VALUE ZEROS.
+       77  CNT-REJECT-TOTAL            PIC 9(017)     VALUE ZEROS.
+       77  CNT-UPSERT-INSERT           PIC 9(017)     VALUE ZEROS.
+       77  CNT-UPSERT-UPDATE           PIC 9(017)     VALUE ZEROS.
+       77  CNT-READ-TRANS              PIC 9(017)     VALUE ZEROS.
+       77  CNT-TRANS-POSTED            PIC 9(017)     VALUE ZEROS.
+       77  CNT-TRANS-REJECT            PIC 9(017)     VALUE ZEROS.
+       77  CNT-COMMIT-INTERVAL         PIC 9(005)     VALUE 01000.
+       77  CNT-SINCE-COMMIT            PIC 9(005)     VALUE ZEROS.
+       77  CNT-CHECKPOINT-POS          PIC 9(017)     VALUE ZEROS.
+       77  CKP-CURR-LEG                PIC X(001)     VALUE SPACES.
+       77  TOT-BALANCE-LOAD            PIC 9(015)V99  VALUE ZEROS.
+       77  TOT-BALANCE-UNLOAD          PIC 9(015)V99  VALUE ZEROS.
+      *
+      *------------------ S T A T U S - C O D E S -------------------*
+      *
+       77  STS-DMP0001K                PIC X(002)     VALUE '00'.
       *
       *----------------- F I L E - S T R U C T U R E S ----------------*
+      *
+       77  DMP-REC-LEN                 PIC 9(003)     VALUE 088 COMP.
       *
        01  DMP-FILE-REGISTER           PIC X(088).
       *
@@ -95,6 +200,82 @@
            03 FILLER                   PIC X(001)     VALUE ','.
            03 DMP-ACC-BALANCE          PIC 9(015)V99.
       *
+      * DMP0001E REJECT RECORD - ORIGINAL RECORD PLUS REASON.
+      *
+       01  DMP-REJECT-REGISTER.
+           03 DMP-REJ-RECORD           PIC X(088).
+           03 FILLER                   PIC X(001)     VALUE SPACE.
+           03 DMP-REJ-SQLCODE          PIC S9(009).
+           03 FILLER                   PIC X(001)     VALUE SPACE.
+           03 DMP-REJ-REASON           PIC X(035).
+      *
+      * DMP0001T TRANSACTION RECORD (DEPOSIT/WITHDRAWAL POSTING).
+      *
+       01  DMP-TRANS-REGISTER          PIC X(030).
+      *
+       01  FILLER REDEFINES DMP-TRANS-REGISTER.
+           03 TR-CLIENT-ID             PIC 9(004).
+           03 FILLER                   PIC X(001)     VALUE ','.
+           03 TR-DEBIT-CREDIT          PIC X(001).
+           03 FILLER                   PIC X(001)     VALUE ','.
+           03 TR-AMOUNT                PIC 9(013)V99.
+           03 FILLER                   PIC X(008).
+      *
+      * DMPAUDIT ROW - ONE PER RUN, WRITTEN AT FINALIZATION TIME.
+      *
+       01  DMP-AUDIT-REGISTER.
+           03 AUD-JOB-NAME              PIC X(008).
+           03 AUD-RUN-DATE              PIC 9(008).
+           03 AUD-RUN-TIME              PIC 9(006).
+           03 AUD-DMP-FLAG              PIC 9(001).
+           03 AUD-TABLE-NAME            PIC X(012).
+           03 AUD-CNT-READ              PIC 9(017).
+           03 AUD-CNT-LOADED            PIC 9(017).
+           03 AUD-CNT-REJECTED          PIC 9(017).
+           03 AUD-CNT-UNLOADED          PIC 9(017).
+           03 AUD-CNT-WRITTEN           PIC 9(017).
+           03 AUD-RETURN-CODE           PIC 9(003).
+      *
+      *------------- C S V   P A R S E   W O R K   A R E A -----------*
+      *
+       01  DMP-CSV-LINE                 PIC X(300)     VALUE SPACES.
+       01  DMP-CSV-FIELD                PIC X(040)     VALUE SPACES.
+       77  DMP-CSV-POS                  PIC 9(003)     VALUE ZEROS COMP.
+       77  DMP-CSV-LINE-LEN             PIC 9(003)     VALUE ZEROS COMP.
+       77  DMP-CSV-FIELD-LEN            PIC 9(003)     VALUE ZEROS COMP.
+       77  DMP-CSV-FIELD-NUM            PIC 9(002)     VALUE ZEROS COMP.
+       77  DMP-CSV-CHAR                 PIC X(001)     VALUE SPACE.
+      *
+      * SPLITS A CSV BALANCE FIELD LIKE 1234.56 INTO ITS WHOLE AND
+      * FRACTIONAL PARTS SO IT CAN BE MOVED INTO A V99 NUMERIC ITEM.
+       01  DMP-CSV-BALANCE-PARTS.
+           03 DMP-CSV-BAL-WHOLE         PIC 9(015)     VALUE ZEROS.
+           03 DMP-CSV-BAL-CENTS         PIC 9(002)     VALUE ZEROS.
+       01  DMP-CSV-BALANCE-VALUE REDEFINES DMP-CSV-BALANCE-PARTS
+                                        PIC 9(015)V99.
+      *
+      *--------- E D I T / R E F E R E N C E   T A B L E S -----------*
+      *
+      * VALID DMP-ACC-TYPE CODES: 01-CHECKING, 02-SAVINGS,
+      * 03-MONEY MARKET, 04-CERTIFICATE OF DEPOSIT, 05-LOAN.
+      *
+       01  DMP-ACC-TYPE-VALUES.
+           03 FILLER                   PIC 9(002)     VALUE 01.
+           03 FILLER                   PIC 9(002)     VALUE 02.
+           03 FILLER                   PIC 9(002)     VALUE 03.
+           03 FILLER                   PIC 9(002)     VALUE 04.
+           03 FILLER                   PIC 9(002)     VALUE 05.
+      *
+       01  DMP-ACC-TYPE-TABLE REDEFINES DMP-ACC-TYPE-VALUES.
+           03 DMP-VALID-ACC-TYPE       PIC 9(002)     OCCURS 5 TIMES.
+      *
+       77  DMP-ACC-TYPE-IDX            PIC 9(002)     VALUE ZEROS  COMP.
+       77  DMP-REJ-REASON-TEXT            PIC X(035)     VALUE SPACES.
+       77  DMP-SQL-OPERATION            PIC X(006)     VALUE SPACES.
+       77  DMP-AT-SIGN-COUNT            PIC 9(003)     VALUE ZEROS COMP.
+       77  MAX-SANE-BALANCE            PIC 9(015)V99
+           VALUE 999999999999.99.
+      *
       *---------------- T A B L E - S T R U C T U R E S ---------------*
       *
        01  DMP-TABLE-REGISTER.
@@ -122,8 +303,18 @@
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
       *
+      * THE RUNTIME PRECEDES THE ACTUAL JCL PARM TEXT WITH A 2-BYTE
+      * BINARY LENGTH HALFWORD WHEN THIS PROGRAM IS INVOKED AS A JOB
+      * STEP'S MAIN PROGRAM (EXEC PGM=DMPP0001,PARM='...') - DMP-PARM-
+      * LEN ACCOUNTS FOR IT SO DMP-FLAG AND THE FIELDS AFTER IT LINE
+      * UP WITH THE ACTUAL PARM TEXT, NOT TWO BYTES INTO IT.
        01  DMP-PARM.
+           03 DMP-PARM-LEN             PIC S9(004)    COMP.
            03 DMP-FLAG                 PIC 9(001).
+           03 DMP-CSV-MODE             PIC X(001).
+           03 DMP-SEL-DATE-FROM        PIC 9(008).
+           03 DMP-SEL-ACC-TYPE         PIC 9(002).
+           03 DMP-JOB-NAME             PIC X(008).
       *
       ******************************************************************
        PROCEDURE                       DIVISION USING DMP-PARM.
@@ -144,22 +335,26 @@
        100000-START                    SECTION.
       *---------------------------------------*
       *
-           ACCEPT PLCH-CURR-DATE       FROM DATE YYYYMMDD
+           ACCEPT PLCH-CURR-DATE       FROM DATE YYYYMMDD.
+           ACCEPT PLCH-CURR-TIME       FROM TIME.
       *
            DISPLAY '***************************************************'
            DISPLAY '*** DMP0001 - STARTING EXECUTION'
            DISPLAY '*** CURRENT DATE...: '
            PLCH-DATE-MM '/' PLCH-DATE-DD '/' PLCH-DATE-YYYY.
       *
-           IF DMP-FLAG                 EQUAL 1
+           EVALUATE DMP-FLAG
+           WHEN 1
               DISPLAY '*** DATA EXPORT ***'
-           ELSE
-              IF DMP-FLAG              EQUAL 2
-                 DISPLAY '*** DATA IMPORT ***'
-              ELSE
-                 PERFORM 999001-ERROR-001
-              END-IF
-           END-IF.
+           WHEN 2
+              DISPLAY '*** DATA IMPORT ***'
+           WHEN 3
+              DISPLAY '*** DATA IMPORT - UPSERT MODE ***'
+           WHEN 4
+              DISPLAY '*** TRANSACTION POSTING ***'
+           WHEN OTHER
+              PERFORM 999001-ERROR-001
+           END-EVALUATE.
       *
        100099-END-START.
            EXIT.
@@ -173,6 +368,10 @@
              PERFORM 300000-EXPORT
            WHEN 2
              PERFORM 400000-IMPORT
+           WHEN 3
+             PERFORM 400000-IMPORT
+           WHEN 4
+             PERFORM 500000-POST-TRANSACTIONS
            WHEN OTHER
              PERFORM 999001-ERROR-001
            END-EVALUATE.
@@ -193,22 +392,63 @@
       *---------------------------------------*
        310000-VALIDATE-TABLE           SECTION.
       *---------------------------------------*
+      *
+      * DB2CURSOR NEVER REFERENCES OnboardDate, SO THE ORIGINAL,
+      * ALWAYS-WORKED UNFILTERED-BY-DATE EXPORT CANNOT BREAK IF THAT
+      * COLUMN TURNS OUT NOT TO EXIST ON THE REAL CLIENTS TABLE.
+      * DB2CURSOR2 ADDS THE OnboardDate PREDICATE AND IS ONLY OPENED
+      * WHEN THE CALLER ACTUALLY SUPPLIED DMP-SEL-DATE-FROM - ONLY
+      * THAT OPT-IN PATH CARRIES THE RISK OF AN UNCONFIRMED COLUMN.
       *
            EXEC SQL
               DECLARE DB2CURSOR CURSOR FOR
               SELECT ClientID, ClientName, Email, Phone,
               AccountType, Balance
               FROM DB2TABLE.CLIENTS
+              WHERE (AccountType = :DMP-SEL-ACC-TYPE
+                 OR  :DMP-SEL-ACC-TYPE = 0)
            END-EXEC.
-      *
-           OPEN OUTPUT DMP0001O.
       *
            EXEC SQL
-              OPEN DB2CURSOR
+              DECLARE DB2CURSOR2 CURSOR FOR
+              SELECT ClientID, ClientName, Email, Phone,
+              AccountType, Balance
+              FROM DB2TABLE.CLIENTS
+              WHERE OnboardDate        >= :DMP-SEL-DATE-FROM
+              AND   (AccountType = :DMP-SEL-ACC-TYPE
+                 OR  :DMP-SEL-ACC-TYPE = 0)
            END-EXEC.
+      *
+           IF DMP-SEL-DATE-FROM         NOT EQUAL ZEROS
+              MOVE 'Y'                 TO FLG-SEL-DATE-FILTER
+           ELSE
+              MOVE 'N'                 TO FLG-SEL-DATE-FILTER
+           END-IF.
+      *
+           OPEN OUTPUT DMP0001O.
+      *
+           IF FLG-SEL-DATE-FILTER       EQUAL 'Y'
+              EXEC SQL
+                 OPEN DB2CURSOR2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 OPEN DB2CURSOR
+              END-EXEC
+           END-IF.
       *
            PERFORM 320000-UNLOAD-TABLE
            UNTIL SQLCODE               EQUAL 100.
+      *
+           IF FLG-SEL-DATE-FILTER       EQUAL 'Y'
+              EXEC SQL
+                 CLOSE DB2CURSOR2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 CLOSE DB2CURSOR
+              END-EXEC
+           END-IF.
       *
            CLOSE DMP0001O.
       *
@@ -219,13 +459,21 @@
        320000-UNLOAD-TABLE             SECTION.
       *---------------------------------------*
       *
-           EXEC SQL
-              FETCH DB2CURSOR INTO :TB_CLIENT_ID, :TB_NAME, :TB_EMAIL,
-              TB_PHONE, TB_ACC_TYPE, TB_ACC_BALANCE
-           END-EXEC.
+           IF FLG-SEL-DATE-FILTER       EQUAL 'Y'
+              EXEC SQL
+                 FETCH DB2CURSOR2 INTO :TB_CLIENT_ID, :TB_NAME,
+                 TB_EMAIL, TB_PHONE, TB_ACC_TYPE, TB_ACC_BALANCE
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 FETCH DB2CURSOR INTO :TB_CLIENT_ID, :TB_NAME,
+                 TB_EMAIL, TB_PHONE, TB_ACC_TYPE, TB_ACC_BALANCE
+              END-EXEC
+           END-IF.
       *
            EVALUATE TRUE
            WHEN SQLCODE                EQUAL 0
+                ADD 1                  TO CNT-UNLO-TABLE
                 PERFORM 330000-WRITE-OUTPUT
            WHEN SQLCODE                GREATER 0
                 PERFORM 999005-ERROR-005
@@ -234,14 +482,6 @@
            WHEN OTHER
                 CONTINUE
            END-EVALUATE.
-      *
-           IF SQLCODE                  EQUAL 0
-              PERFORM 330000-WRITE-OUTPUT
-           END-IF.
-      *
-           EXEC SQL
-              CLOSE DB2CURSOR
-           END-EXEC.
       *
        320099-END-UNLOAD-TABLE.
            EXIT.
@@ -262,6 +502,9 @@
            MOVE TB_ACC_BALANCE         TO DMP-ACC-BALANCE
       *
            WRITE DMP0001O-FD FROM DMP-FILE-REGISTER.
+      *
+           ADD 1                       TO CNT-WRIT-OUTPUT.
+           ADD TB_ACC_BALANCE          TO TOT-BALANCE-UNLOAD.
       *
        330099-END-WRITE-OUTPUT.
            EXIT.
@@ -297,10 +540,25 @@
       *---------------------------------------*
        420000-READ-FILE                SECTION.
       *---------------------------------------*
+      *
+           IF DMP-CSV-MODE              EQUAL 'D'
+              PERFORM 422000-READ-DELIMITED-RECORD
+           ELSE
+              PERFORM 421000-READ-FIXED-RECORD
+           END-IF.
+      *
+       420099-END-READ-FILE.
+           EXIT.
+      *
+      *---------------------------------------*
+       421000-READ-FIXED-RECORD        SECTION.
+      *---------------------------------------*
       *
            INITIALIZE DMP-FILE-REGISTER REPLACING
            NUMERIC                      BY ZEROS
            ALPHANUMERIC                 BY SPACES.
+      *
+           MOVE 088                    TO DMP-REC-LEN.
       *
            READ DMP0001I INTO DMP-FILE-REGISTER
            AT END
@@ -309,28 +567,483 @@
               ADD 1 TO CNT-READ-INPUT
            END-READ.
       *
-       420099-END-READ-FILE.
+       421099-END-READ-FIXED-RECORD.
+           EXIT.
+      *
+      *---------------------------------------*
+       422000-READ-DELIMITED-RECORD    SECTION.
+      *---------------------------------------*
+      *
+           MOVE SPACES                 TO DMP-CSV-LINE.
+      *
+           READ DMP0001I INTO DMP-CSV-LINE
+           AT END
+              MOVE 'Y'                 TO FLG-END-INPUT-FILE
+           NOT AT END
+              ADD 1                    TO CNT-READ-INPUT
+              MOVE DMP-REC-LEN         TO DMP-CSV-LINE-LEN
+              PERFORM 423000-PARSE-CSV-RECORD
+           END-READ.
+      *
+       422099-END-READ-DELIMITED-RECORD.
+           EXIT.
+      *
+      *---------------------------------------*
+       423000-PARSE-CSV-RECORD         SECTION.
+      *---------------------------------------*
+      *
+           INITIALIZE DMP-FILE-REGISTER REPLACING
+           NUMERIC                      BY ZEROS
+           ALPHANUMERIC                 BY SPACES.
+      *
+           MOVE ZEROS                  TO DMP-CSV-POS.
+           MOVE 1                      TO DMP-CSV-FIELD-NUM.
+           MOVE ZEROS                  TO DMP-CSV-FIELD-LEN.
+           MOVE SPACES                 TO DMP-CSV-FIELD.
+           MOVE 'N'                    TO FLG-CSV-IN-QUOTES.
+           MOVE 'N'                    TO FLG-CSV-END-OF-LINE.
+           MOVE 'N'                    TO FLG-CSV-OVERLENGTH.
+      *
+           PERFORM 423100-SCAN-CSV-CHARACTER
+           UNTIL FLG-CSV-END-OF-LINE    EQUAL 'Y'.
+      *
+           PERFORM 423200-STORE-CSV-FIELD.
+      *
+       423099-END-PARSE-CSV-RECORD.
+           EXIT.
+      *
+      *---------------------------------------*
+       423100-SCAN-CSV-CHARACTER       SECTION.
+      *---------------------------------------*
+      *
+           ADD 1                       TO DMP-CSV-POS.
+      *
+           IF DMP-CSV-POS               GREATER DMP-CSV-LINE-LEN
+              MOVE 'Y'                 TO FLG-CSV-END-OF-LINE
+           ELSE
+              MOVE DMP-CSV-LINE(DMP-CSV-POS:1) TO DMP-CSV-CHAR
+              EVALUATE TRUE
+              WHEN DMP-CSV-CHAR         EQUAL '"'
+                 PERFORM 423300-TOGGLE-CSV-QUOTE
+              WHEN DMP-CSV-CHAR         EQUAL ','
+                   AND FLG-CSV-IN-QUOTES EQUAL 'N'
+                 PERFORM 423200-STORE-CSV-FIELD
+              WHEN OTHER
+                 PERFORM 423400-APPEND-CSV-CHAR
+              END-EVALUATE
+           END-IF.
+      *
+       423199-END-SCAN-CSV-CHARACTER.
+           EXIT.
+      *
+      *---------------------------------------*
+       423200-STORE-CSV-FIELD          SECTION.
+      *---------------------------------------*
+      *
+           PERFORM 423500-MOVE-CSV-FIELD-TO-RECORD.
+      *
+           MOVE SPACES                 TO DMP-CSV-FIELD.
+           MOVE ZEROS                  TO DMP-CSV-FIELD-LEN.
+           ADD 1                       TO DMP-CSV-FIELD-NUM.
+      *
+       423299-END-STORE-CSV-FIELD.
+           EXIT.
+      *
+      *---------------------------------------*
+       423300-TOGGLE-CSV-QUOTE         SECTION.
+      *---------------------------------------*
+      *
+      * A QUOTE IMMEDIATELY FOLLOWED BY ANOTHER QUOTE, WHILE INSIDE A
+      * QUOTED FIELD, IS STANDARD CSV FOR ONE LITERAL QUOTE CHARACTER
+      * IN THE DATA, NOT THE END OF THE QUOTED FIELD - COLLAPSE THE
+      * PAIR TO A SINGLE APPENDED QUOTE AND STAY IN QUOTED MODE.
+      *
+           IF FLG-CSV-IN-QUOTES        EQUAL 'Y'
+              AND DMP-CSV-POS          LESS DMP-CSV-LINE-LEN
+              AND DMP-CSV-LINE(DMP-CSV-POS + 1:1) EQUAL '"'
+              ADD 1                    TO DMP-CSV-POS
+              MOVE '"'                 TO DMP-CSV-CHAR
+              PERFORM 423400-APPEND-CSV-CHAR
+           ELSE
+              IF FLG-CSV-IN-QUOTES     EQUAL 'Y'
+                 MOVE 'N'              TO FLG-CSV-IN-QUOTES
+              ELSE
+                 MOVE 'Y'              TO FLG-CSV-IN-QUOTES
+              END-IF
+           END-IF.
+      *
+       423399-END-TOGGLE-CSV-QUOTE.
+           EXIT.
+      *
+      *---------------------------------------*
+       423400-APPEND-CSV-CHAR          SECTION.
+      *---------------------------------------*
+      *
+           IF DMP-CSV-FIELD-LEN         LESS 40
+              ADD 1                    TO DMP-CSV-FIELD-LEN
+              MOVE DMP-CSV-CHAR
+                 TO DMP-CSV-FIELD(DMP-CSV-FIELD-LEN:1)
+           END-IF.
+      *
+       423499-END-APPEND-CSV-CHAR.
+           EXIT.
+      *
+      *---------------------------------------*
+       423500-MOVE-CSV-FIELD-TO-RECORD SECTION.
+      *---------------------------------------*
+      *
+      * A DELIMITED FIELD WIDER THAN ITS FIXED TARGET IS NOT MOVED -
+      * MOVING IT WOULD SILENTLY TRUNCATE THE DATA THE SAME WAY AN
+      * UNQUOTED COMMA ONCE DID. FLG-CSV-OVERLENGTH IS CHECKED BY
+      * 441500-EDIT-CSV-LENGTH SO THE WHOLE RECORD IS REJECTED RATHER
+      * THAN LOADED WITH A CLIPPED FIELD.
+      *
+           EVALUATE DMP-CSV-FIELD-NUM
+           WHEN 1
+              IF DMP-CSV-FIELD-LEN      GREATER 4
+                 MOVE 'Y'              TO FLG-CSV-OVERLENGTH
+              ELSE
+                 MOVE DMP-CSV-FIELD     TO DMP-CLIENT-ID
+              END-IF
+           WHEN 2
+              IF DMP-CSV-FIELD-LEN      GREATER 20
+                 MOVE 'Y'              TO FLG-CSV-OVERLENGTH
+              ELSE
+                 MOVE DMP-CSV-FIELD     TO DMP-NAME
+              END-IF
+           WHEN 3
+              IF DMP-CSV-FIELD-LEN      GREATER 30
+                 MOVE 'Y'              TO FLG-CSV-OVERLENGTH
+              ELSE
+                 MOVE DMP-CSV-FIELD     TO DMP-EMAIL
+              END-IF
+           WHEN 4
+              IF DMP-CSV-FIELD-LEN      GREATER 8
+                 MOVE 'Y'              TO FLG-CSV-OVERLENGTH
+              ELSE
+                 MOVE DMP-CSV-FIELD     TO DMP-PHONE
+              END-IF
+           WHEN 5
+              IF DMP-CSV-FIELD-LEN      GREATER 2
+                 MOVE 'Y'              TO FLG-CSV-OVERLENGTH
+              ELSE
+                 MOVE DMP-CSV-FIELD     TO DMP-ACC-TYPE
+              END-IF
+           WHEN 6
+              IF DMP-CSV-FIELD-LEN      GREATER 18
+                 MOVE 'Y'              TO FLG-CSV-OVERLENGTH
+              ELSE
+                 MOVE ZEROS            TO DMP-CSV-BALANCE-PARTS
+                 UNSTRING DMP-CSV-FIELD DELIMITED BY '.'
+                    INTO DMP-CSV-BAL-WHOLE, DMP-CSV-BAL-CENTS
+                 END-UNSTRING
+                 MOVE DMP-CSV-BALANCE-VALUE TO DMP-ACC-BALANCE
+              END-IF
+           WHEN OTHER
+              CONTINUE
+           END-EVALUATE.
+      *
+       423599-END-MOVE-CSV-FIELD-TO-RECORD.
            EXIT.
       *
       *---------------------------------------*
        430000-INSERT-TABLE             SECTION.
       *---------------------------------------*
+      *
+           MOVE 'I'                    TO CKP-CURR-LEG.
+           PERFORM 425000-CHECKPOINT-LOAD.
       *
            OPEN INPUT DMP0001I.
+      *
+      * A RESUMED RUN EXTENDS DMP0001E RATHER THAN TRUNCATING IT, SO
+      * REJECTS WRITTEN BY THE PRIOR (ABORTED) RUN BEFORE THE
+      * CHECKPOINT ARE NOT LOST - THEY ARE STILL PART OF THE RECORD
+      * OF WHAT WENT WRONG WITH THIS GENERATION OF DMP0001I, EVEN
+      * THOUGH THIS RUN WILL NOT RE-EDIT THOSE RECORDS.
+      *
+           IF CNT-CHECKPOINT-POS       GREATER ZEROS
+              OPEN EXTEND DMP0001E
+              DISPLAY 'RESTARTING AFTER RECORD...: ' CNT-CHECKPOINT-POS
+              PERFORM 432000-SKIP-TO-CHECKPOINT
+              UNTIL CNT-READ-INPUT     EQUAL CNT-CHECKPOINT-POS
+                 OR FLG-END-INPUT-FILE EQUAL 'Y'
+           ELSE
+              OPEN OUTPUT DMP0001E
+           END-IF.
       *
            PERFORM 440000-LOAD-TABLE
            UNTIL   FLG-END-INPUT-FILE  EQUAL 'Y'.
       *
            CLOSE DMP0001I.
+           CLOSE DMP0001E.
+      *
+      * RUN COMPLETED CLEAN TO END OF FILE - COMMIT WHAT IS LEFT AND
+      * RESET THE CHECKPOINT SO THE NEXT RUN STARTS FROM RECORD 1.
+      *
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+           MOVE ZEROS                  TO CNT-CHECKPOINT-POS.
+           PERFORM 426000-CHECKPOINT-SAVE.
       *
        430099-END-INSERT-TABLE.
            EXIT.
       *
+      *---------------------------------------*
+       425000-CHECKPOINT-LOAD          SECTION.
+      *---------------------------------------*
+      *
+      * A CHECKPOINT IS ONLY TRUSTED WHEN IT WAS SAVED BY THIS SAME
+      * LEG (CKP-CURR-LEG) ON THIS SAME RUN DATE - OTHERWISE IT WAS
+      * LEFT BY A DIFFERENT LEG SHARING THIS FILE, OR BY AN EARLIER
+      * RUN AGAINST AN EARLIER GDG GENERATION OF DMP0001I/T, AND IS
+      * TREATED EXACTLY LIKE NO CHECKPOINT AT ALL.
+      *
+           MOVE ZEROS                  TO CNT-CHECKPOINT-POS.
+      *
+           OPEN INPUT DMP0001K.
+      *
+           IF STS-DMP0001K              EQUAL '00'
+              READ DMP0001K
+                 AT END
+                    CONTINUE
+              END-READ
+              IF CKP-LEG-CODE           EQUAL CKP-CURR-LEG
+                 AND CKP-RUN-DATE       EQUAL PLCH-CURR-DATE-NUM
+                 MOVE CKP-POSITION      TO CNT-CHECKPOINT-POS
+              END-IF
+              CLOSE DMP0001K
+           ELSE
+              CONTINUE
+           END-IF.
+      *
+       425099-END-CHECKPOINT-LOAD.
+           EXIT.
+      *
+      *---------------------------------------*
+       426000-CHECKPOINT-SAVE          SECTION.
+      *---------------------------------------*
+      *
+           MOVE CKP-CURR-LEG           TO CKP-LEG-CODE.
+           MOVE PLCH-CURR-DATE-NUM     TO CKP-RUN-DATE.
+           MOVE CNT-CHECKPOINT-POS     TO CKP-POSITION.
+      *
+           OPEN OUTPUT DMP0001K.
+           WRITE DMP0001K-FD.
+           CLOSE DMP0001K.
+      *
+       426099-END-CHECKPOINT-SAVE.
+           EXIT.
+      *
+      *---------------------------------------*
+       428000-COMMIT-POINT             SECTION.
+      *---------------------------------------*
+      *
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+      *
+           MOVE CNT-READ-INPUT         TO CNT-CHECKPOINT-POS.
+           PERFORM 426000-CHECKPOINT-SAVE.
+           MOVE ZEROS                  TO CNT-SINCE-COMMIT.
+      *
+           DISPLAY 'COMMIT POINT TAKEN AT RECORD..: '
+              CNT-CHECKPOINT-POS.
+      *
+       428099-END-COMMIT-POINT.
+           EXIT.
+      *
+      *---------------------------------------*
+       429000-BUMP-LOAD-COUNTERS       SECTION.
+      *---------------------------------------*
+      *
+           ADD 1                       TO CNT-LOAD-INPUT.
+           ADD 1                       TO CNT-SINCE-COMMIT.
+           ADD DMP-ACC-BALANCE         TO TOT-BALANCE-LOAD.
+      *
+           IF CNT-SINCE-COMMIT         NOT LESS CNT-COMMIT-INTERVAL
+              PERFORM 428000-COMMIT-POINT
+           END-IF.
+      *
+       429099-END-BUMP-LOAD-COUNTERS.
+           EXIT.
+      *
+      *---------------------------------------*
+       432000-SKIP-TO-CHECKPOINT       SECTION.
+      *---------------------------------------*
+      *
+      * RE-READS (BUT DOES NOT RE-INSERT) RECORDS ALREADY COMMITTED ON
+      * A PRIOR RUN. DMP0001I IS A FLAT SEQUENTIAL FILE SO THE ONLY WAY
+      * TO REACH THE RESTART POINT IS TO READ PAST IT; WHAT THIS BUYS US
+      * IS NO DUPLICATE INSERTS, NOT A SHORTER SCAN.
+      *
+           PERFORM 420000-READ-FILE.
+      *
+       432099-END-SKIP-TO-CHECKPOINT.
+           EXIT.
+      *
       *---------------------------------------*
        440000-LOAD-TABLE               SECTION.
       *---------------------------------------*
       *
            PERFORM 420000-READ-FILE.
+      *
+           IF FLG-END-INPUT-FILE       EQUAL 'Y'
+              GO TO 440099-END-LOAD-TABLE
+           END-IF.
+      *
+           PERFORM 441000-EDIT-RECORD.
+      *
+           IF FLG-EDIT-OK              NOT EQUAL 'Y'
+              MOVE ZEROS               TO DMP-REJ-SQLCODE
+              PERFORM 445000-WRITE-REJECT-RECORD
+              ADD 1                    TO CNT-REJECT-EDIT
+              GO TO 440099-END-LOAD-TABLE
+           END-IF.
+      *
+           IF DMP-FLAG                  EQUAL 3
+              PERFORM 447000-UPSERT-ROW
+           ELSE
+              PERFORM 446000-INSERT-ROW
+           END-IF.
+      *
+       440099-END-LOAD-TABLE.
+           EXIT.
+      *
+      *---------------------------------------*
+       441000-EDIT-RECORD              SECTION.
+      *---------------------------------------*
+      *
+      * FIELD-LEVEL EDITS RUN AHEAD OF THE INSERT SO BAD DATA IS
+      * CAUGHT AND ROUTED TO THE REJECT FILE BEFORE DB2 EVER SEES IT.
+      *
+           MOVE 'Y'                    TO FLG-EDIT-OK.
+           MOVE SPACES                 TO DMP-REJ-REASON-TEXT.
+      *
+           PERFORM 441500-EDIT-CSV-LENGTH.
+      *
+           IF FLG-EDIT-OK              EQUAL 'Y'
+              PERFORM 442000-EDIT-ACC-TYPE
+           END-IF.
+      *
+           IF FLG-EDIT-OK              EQUAL 'Y'
+              PERFORM 443000-EDIT-EMAIL
+           END-IF.
+      *
+           IF FLG-EDIT-OK              EQUAL 'Y'
+              PERFORM 444000-EDIT-PHONE-BALANCE
+           END-IF.
+      *
+       441099-END-EDIT-RECORD.
+           EXIT.
+      *
+      *---------------------------------------*
+       441500-EDIT-CSV-LENGTH          SECTION.
+      *---------------------------------------*
+      *
+      * ONLY SET WHEN DMP-CSV-MODE = 'D' - SEE 423500-MOVE-CSV-FIELD-
+      * TO-RECORD. ALWAYS 'N' FOR FIXED-LAYOUT INPUT.
+      *
+           IF FLG-CSV-OVERLENGTH        EQUAL 'Y'
+              MOVE 'N'                 TO FLG-EDIT-OK
+              MOVE 'CSV FIELD EXCEEDS MAXIMUM LENGTH'
+                 TO DMP-REJ-REASON-TEXT
+           END-IF.
+      *
+       441599-END-EDIT-CSV-LENGTH.
+           EXIT.
+      *
+      *---------------------------------------*
+       442000-EDIT-ACC-TYPE            SECTION.
+      *---------------------------------------*
+      *
+           MOVE 'N'                    TO FLG-ACC-TYPE-VALID.
+      *
+           PERFORM 442500-CHECK-ACC-TYPE-ENTRY
+           VARYING DMP-ACC-TYPE-IDX    FROM 1 BY 1
+           UNTIL   DMP-ACC-TYPE-IDX    GREATER 5
+              OR   FLG-ACC-TYPE-VALID  EQUAL 'Y'.
+      *
+           IF FLG-ACC-TYPE-VALID       NOT EQUAL 'Y'
+              MOVE 'N'                 TO FLG-EDIT-OK
+              MOVE 'INVALID ACCOUNT TYPE CODE' TO DMP-REJ-REASON-TEXT
+           END-IF.
+      *
+       442099-END-EDIT-ACC-TYPE.
+           EXIT.
+      *
+      *---------------------------------------*
+       442500-CHECK-ACC-TYPE-ENTRY     SECTION.
+      *---------------------------------------*
+      *
+           IF DMP-ACC-TYPE EQUAL DMP-VALID-ACC-TYPE(DMP-ACC-TYPE-IDX)
+              MOVE 'Y'                 TO FLG-ACC-TYPE-VALID
+           END-IF.
+      *
+       442599-END-CHECK-ACC-TYPE-ENTRY.
+           EXIT.
+      *
+      *---------------------------------------*
+       443000-EDIT-EMAIL               SECTION.
+      *---------------------------------------*
+      *
+           MOVE ZEROS                  TO DMP-AT-SIGN-COUNT.
+      *
+           INSPECT DMP-EMAIL TALLYING DMP-AT-SIGN-COUNT FOR ALL '@'.
+      *
+           IF DMP-AT-SIGN-COUNT         EQUAL ZEROS
+              MOVE 'N'                 TO FLG-EDIT-OK
+              MOVE 'EMAIL ADDRESS IS MISSING AN @'
+                 TO DMP-REJ-REASON-TEXT
+           END-IF.
+      *
+       443099-END-EDIT-EMAIL.
+           EXIT.
+      *
+      *---------------------------------------*
+       444000-EDIT-PHONE-BALANCE       SECTION.
+      *---------------------------------------*
+      *
+           IF DMP-PHONE                EQUAL ZEROS
+              MOVE 'N'                 TO FLG-EDIT-OK
+              MOVE 'PHONE NUMBER IS ZERO' TO DMP-REJ-REASON-TEXT
+           END-IF.
+      *
+           IF FLG-EDIT-OK              EQUAL 'Y'
+              AND DMP-ACC-BALANCE      GREATER MAX-SANE-BALANCE
+              MOVE 'N'                 TO FLG-EDIT-OK
+              MOVE 'ACCOUNT BALANCE EXCEEDS SANITY LIMIT'
+                 TO DMP-REJ-REASON-TEXT
+           END-IF.
+      *
+       444099-END-EDIT-PHONE-BALANCE.
+           EXIT.
+      *
+      *---------------------------------------*
+       445000-WRITE-REJECT-RECORD      SECTION.
+      *---------------------------------------*
+      *
+      * IN DELIMITED MODE, DMP-FILE-REGISTER IS THE REPARSED FIXED-
+      * WIDTH VIEW OF THE RECORD - AN OVER-LENGTH OR MISALIGNED FIELD
+      * THAT FAILED 441500-EDIT-CSV-LENGTH NEVER MADE IT IN THERE, SO
+      * THE OPERATOR NEEDS THE ORIGINAL DMP-CSV-LINE TO SEE WHAT WAS
+      * ACTUALLY WRONG WITH THE INPUT.
+      *
+           IF DMP-CSV-MODE              EQUAL 'D'
+              MOVE DMP-CSV-LINE        TO DMP-REJ-RECORD
+           ELSE
+              MOVE DMP-FILE-REGISTER   TO DMP-REJ-RECORD
+           END-IF.
+           MOVE DMP-REJ-REASON-TEXT       TO DMP-REJ-REASON.
+      *
+           WRITE DMP0001E-FD           FROM DMP-REJECT-REGISTER.
+      *
+       445099-END-WRITE-REJECT-RECORD.
+           EXIT.
+      *
+      *---------------------------------------*
+       446000-INSERT-ROW               SECTION.
+      *---------------------------------------*
       *
            EXEC SQL
               INSERT INTO DB2TABLE.ACCOUNTS(
@@ -343,11 +1056,237 @@
                       :DMP-ACC-BALANCE)
            END-EXEC.
       *
-           IF SQLCODE                  NOT EQUAL 0
+           IF SQLCODE                   NOT EQUAL 0
+              MOVE 'INSERT'             TO DMP-SQL-OPERATION
               PERFORM 999003-ERROR-003
+           ELSE
+              PERFORM 429000-BUMP-LOAD-COUNTERS
            END-IF.
       *
-       440099-END-LOAD-TABLE.
+       446099-END-INSERT-ROW.
+           EXIT.
+      *
+      *---------------------------------------*
+       447000-UPSERT-ROW               SECTION.
+      *---------------------------------------*
+      *
+      * UPDATE-IF-EXISTS, INSERT-IF-NEW - KEYED ON CLIENTID - SO A
+      * RESUBMITTED OR CORRECTED DMP0001I CAN BE RERUN SAFELY WITHOUT
+      * FIRST DELETING THE ROWS IT ALREADY LOADED.
+      *
+           EXEC SQL
+              UPDATE DB2TABLE.ACCOUNTS
+              SET ClientName = :DMP-NAME,
+                  Email = :DMP-EMAIL,
+                  Phone = :DMP-PHONE,
+                  AccountType = :DMP-ACC-TYPE,
+                  Balance = :DMP-ACC-BALANCE
+              WHERE ClientID = :DMP-CLIENT-ID
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+           WHEN 0
+              ADD 1                     TO CNT-UPSERT-UPDATE
+              PERFORM 429000-BUMP-LOAD-COUNTERS
+           WHEN 100
+              PERFORM 448000-UPSERT-INSERT-ROW
+           WHEN OTHER
+              MOVE 'UPDATE'             TO DMP-SQL-OPERATION
+              PERFORM 999003-ERROR-003
+           END-EVALUATE.
+      *
+       447099-END-UPSERT-ROW.
+           EXIT.
+      *
+      *---------------------------------------*
+       448000-UPSERT-INSERT-ROW        SECTION.
+      *---------------------------------------*
+      *
+           EXEC SQL
+              INSERT INTO DB2TABLE.ACCOUNTS(
+              ClientID, ClientName, Email, Phone, AccountType, Balance)
+              VALUES (:DMP-CLIENT-ID,
+                      :DMP-NAME,
+                      :DMP-EMAIL,
+                      :DMP-PHONE,
+                      :DMP-ACC-TYPE,
+                      :DMP-ACC-BALANCE)
+           END-EXEC.
+      *
+           IF SQLCODE                   NOT EQUAL 0
+              MOVE 'INSERT'             TO DMP-SQL-OPERATION
+              PERFORM 999003-ERROR-003
+           ELSE
+              ADD 1                     TO CNT-UPSERT-INSERT
+              PERFORM 429000-BUMP-LOAD-COUNTERS
+           END-IF.
+      *
+       448099-END-UPSERT-INSERT-ROW.
+           EXIT.
+      *
+      *---------------------------------------*
+       500000-POST-TRANSACTIONS        SECTION.
+      *---------------------------------------*
+      *
+           MOVE 'T'                    TO CKP-CURR-LEG.
+           PERFORM 425000-CHECKPOINT-LOAD.
+      *
+           OPEN INPUT DMP0001T.
+      *
+      * SEE 430000-INSERT-TABLE - A RESUMED RUN EXTENDS DMP0001E
+      * INSTEAD OF TRUNCATING IT SO THE PRIOR RUN'S REJECTS SURVIVE.
+      *
+           IF CNT-CHECKPOINT-POS       GREATER ZEROS
+              OPEN EXTEND DMP0001E
+              DISPLAY 'RESTARTING AFTER TRANSACTION.: '
+                 CNT-CHECKPOINT-POS
+              PERFORM 505000-SKIP-TO-TRANS-CHECKPOINT
+              UNTIL CNT-READ-TRANS     EQUAL CNT-CHECKPOINT-POS
+                 OR FLG-END-TRANS-FILE EQUAL 'Y'
+           ELSE
+              OPEN OUTPUT DMP0001E
+           END-IF.
+      *
+           PERFORM 510000-READ-TRANS-RECORD.
+      *
+           PERFORM 520000-POST-ONE-TRANSACTION
+           UNTIL   FLG-END-TRANS-FILE  EQUAL 'Y'.
+      *
+           CLOSE DMP0001T.
+           CLOSE DMP0001E.
+      *
+      * RUN COMPLETED CLEAN TO END OF FILE - COMMIT WHAT IS LEFT AND
+      * RESET THE CHECKPOINT SO THE NEXT RUN STARTS FROM RECORD 1.
+      *
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+           MOVE ZEROS                  TO CNT-CHECKPOINT-POS.
+           PERFORM 426000-CHECKPOINT-SAVE.
+      *
+       500099-END-POST-TRANSACTIONS.
+           EXIT.
+      *
+      *---------------------------------------*
+       505000-SKIP-TO-TRANS-CHECKPOINT SECTION.
+      *---------------------------------------*
+      *
+      * RE-READS (BUT DOES NOT RE-APPLY) TRANSACTIONS ALREADY COMMITTED
+      * ON A PRIOR RUN - SAME RATIONALE AS 432000-SKIP-TO-CHECKPOINT.
+      *
+           PERFORM 510000-READ-TRANS-RECORD.
+      *
+       505099-END-SKIP-TO-TRANS-CHECKPOINT.
+           EXIT.
+      *
+      *---------------------------------------*
+       510000-READ-TRANS-RECORD        SECTION.
+      *---------------------------------------*
+      *
+           READ DMP0001T INTO DMP-TRANS-REGISTER
+           AT END
+              MOVE 'Y'                 TO FLG-END-TRANS-FILE
+           NOT AT END
+              ADD 1                    TO CNT-READ-TRANS
+           END-READ.
+      *
+       510099-END-READ-TRANS-RECORD.
+           EXIT.
+      *
+      *---------------------------------------*
+       520000-POST-ONE-TRANSACTION     SECTION.
+      *---------------------------------------*
+      *
+           IF TR-DEBIT-CREDIT           NOT EQUAL 'D'
+              AND TR-DEBIT-CREDIT       NOT EQUAL 'C'
+              MOVE ZEROS                TO DMP-REJ-SQLCODE
+              MOVE 'INVALID DEBIT/CREDIT INDICATOR'
+                 TO DMP-REJ-REASON-TEXT
+              PERFORM 525000-WRITE-TRANS-REJECT
+              ADD 1                    TO CNT-TRANS-REJECT
+           ELSE
+              PERFORM 521000-APPLY-TRANSACTION
+           END-IF.
+      *
+           PERFORM 510000-READ-TRANS-RECORD.
+      *
+       520099-END-POST-ONE-TRANSACTION.
+           EXIT.
+      *
+      *---------------------------------------*
+       521000-APPLY-TRANSACTION        SECTION.
+      *---------------------------------------*
+      *
+           IF TR-DEBIT-CREDIT           EQUAL 'C'
+              EXEC SQL
+                 UPDATE DB2TABLE.ACCOUNTS
+                 SET Balance = Balance + :TR-AMOUNT
+                 WHERE ClientID = :TR-CLIENT-ID
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 UPDATE DB2TABLE.ACCOUNTS
+                 SET Balance = Balance - :TR-AMOUNT
+                 WHERE ClientID = :TR-CLIENT-ID
+              END-EXEC
+           END-IF.
+      *
+           IF SQLCODE                   NOT EQUAL 0
+              MOVE SQLCODE              TO DMP-REJ-SQLCODE
+              MOVE 'ACCOUNT UPDATE FAILED - SEE SQLCODE'
+                 TO DMP-REJ-REASON-TEXT
+              PERFORM 525000-WRITE-TRANS-REJECT
+              ADD 1                    TO CNT-TRANS-REJECT
+           ELSE
+              PERFORM 522000-BUMP-TRANS-COUNTERS
+           END-IF.
+      *
+       521099-END-APPLY-TRANSACTION.
+           EXIT.
+      *
+      *---------------------------------------*
+       522000-BUMP-TRANS-COUNTERS      SECTION.
+      *---------------------------------------*
+      *
+           ADD 1                       TO CNT-TRANS-POSTED.
+           ADD 1                       TO CNT-SINCE-COMMIT.
+      *
+           IF CNT-SINCE-COMMIT         NOT LESS CNT-COMMIT-INTERVAL
+              PERFORM 523000-TRANS-COMMIT-POINT
+           END-IF.
+      *
+       522099-END-BUMP-TRANS-COUNTERS.
+           EXIT.
+      *
+      *---------------------------------------*
+       523000-TRANS-COMMIT-POINT       SECTION.
+      *---------------------------------------*
+      *
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+      *
+           MOVE CNT-READ-TRANS         TO CNT-CHECKPOINT-POS.
+           PERFORM 426000-CHECKPOINT-SAVE.
+           MOVE ZEROS                  TO CNT-SINCE-COMMIT.
+      *
+           DISPLAY 'COMMIT POINT TAKEN AT TRANSACTION...: '
+              CNT-CHECKPOINT-POS.
+      *
+       523099-END-TRANS-COMMIT-POINT.
+           EXIT.
+      *
+      *---------------------------------------*
+       525000-WRITE-TRANS-REJECT       SECTION.
+      *---------------------------------------*
+      *
+           MOVE SPACES                  TO DMP-REJ-RECORD.
+           MOVE DMP-TRANS-REGISTER      TO DMP-REJ-RECORD.
+           MOVE DMP-REJ-REASON-TEXT        TO DMP-REJ-REASON.
+      *
+           WRITE DMP0001E-FD            FROM DMP-REJECT-REGISTER.
+      *
+       525099-END-WRITE-TRANS-REJECT.
            EXIT.
       *
       *---------------------------------------*
@@ -357,18 +1296,130 @@
            DISPLAY '***************************************************'
            EVALUATE DMP-FLAG
            WHEN 1
-              DISPLAY 'NUMBER OF RECORDS READ........: ' CNT-READ-INPUT
-              DISPLAY 'NUMBER OF RECORDS LOADED......: ' CNT-LOAD-INPUT
-           WHEN 2
               DISPLAY 'NUMBER OF RECORDS UNLOADED....: ' CNT-UNLO-TABLE
               DISPLAY 'NUMBER OF RECORDS WRITTEN.....: ' CNT-WRIT-OUTPUT
+              DISPLAY 'CONTROL TOTAL - BALANCE OUT...: '
+                 TOT-BALANCE-UNLOAD
+           WHEN 2
+              COMPUTE CNT-REJECT-TOTAL = CNT-REJECT-INSERT
+                                        + CNT-REJECT-EDIT
+              DISPLAY 'NUMBER OF RECORDS READ........: ' CNT-READ-INPUT
+              DISPLAY 'NUMBER OF RECORDS LOADED......: ' CNT-LOAD-INPUT
+              DISPLAY 'NUMBER OF RECORDS REJECTED....: '
+                 CNT-REJECT-TOTAL
+              DISPLAY 'CONTROL TOTAL - BALANCE IN....: '
+                 TOT-BALANCE-LOAD
+              IF CNT-REJECT-TOTAL       GREATER ZEROS
+                 MOVE 8                TO RETURN-CODE
+                 DISPLAY 'COMPLETED WITH REJECTS - SEE DMP0001E'
+              END-IF
+           WHEN 3
+              COMPUTE CNT-REJECT-TOTAL = CNT-REJECT-INSERT
+                                        + CNT-REJECT-EDIT
+              DISPLAY 'NUMBER OF RECORDS READ........: ' CNT-READ-INPUT
+              DISPLAY 'NUMBER OF RECORDS INSERTED....: '
+                 CNT-UPSERT-INSERT
+              DISPLAY 'NUMBER OF RECORDS UPDATED.....: '
+                 CNT-UPSERT-UPDATE
+              DISPLAY 'NUMBER OF RECORDS REJECTED....: '
+                 CNT-REJECT-TOTAL
+              DISPLAY 'CONTROL TOTAL - BALANCE IN....: '
+                 TOT-BALANCE-LOAD
+              IF CNT-REJECT-TOTAL       GREATER ZEROS
+                 MOVE 8                TO RETURN-CODE
+                 DISPLAY 'COMPLETED WITH REJECTS - SEE DMP0001E'
+              END-IF
+           WHEN 4
+              DISPLAY 'NUMBER OF TRANSACTIONS READ...: ' CNT-READ-TRANS
+              DISPLAY 'NUMBER OF TRANSACTIONS POSTED.: '
+                 CNT-TRANS-POSTED
+              DISPLAY 'NUMBER OF TRANSACTIONS REJECT.: '
+                 CNT-TRANS-REJECT
+              IF CNT-TRANS-REJECT      GREATER ZEROS
+                 MOVE 8                TO RETURN-CODE
+                 DISPLAY 'COMPLETED WITH REJECTS - SEE DMP0001E'
+              END-IF
            WHEN OTHER
               PERFORM 999001-ERROR-001
            END-EVALUATE.
+      *
+           PERFORM 810000-WRITE-AUDIT-TRAIL.
       *
        800099-END-FINALIZATION.
            EXIT.
       *
+      *---------------------------------------*
+       810000-WRITE-AUDIT-TRAIL        SECTION.
+      *---------------------------------------*
+      *
+           INITIALIZE DMP-AUDIT-REGISTER REPLACING
+           NUMERIC                      BY ZEROS
+           ALPHANUMERIC                 BY SPACES.
+      *
+           IF DMP-JOB-NAME              EQUAL SPACES
+              MOVE 'DMPP0001'           TO AUD-JOB-NAME
+           ELSE
+              MOVE DMP-JOB-NAME         TO AUD-JOB-NAME
+           END-IF.
+      *
+           MOVE PLCH-CURR-DATE          TO AUD-RUN-DATE.
+           MOVE PLCH-TIME-HH            TO AUD-RUN-TIME(1:2).
+           MOVE PLCH-TIME-MN            TO AUD-RUN-TIME(3:2).
+           MOVE PLCH-TIME-SS            TO AUD-RUN-TIME(5:2).
+           MOVE DMP-FLAG                TO AUD-DMP-FLAG.
+           MOVE RETURN-CODE             TO AUD-RETURN-CODE.
+      *
+           EVALUATE DMP-FLAG
+           WHEN 1
+              MOVE 'CLIENTS'            TO AUD-TABLE-NAME
+              MOVE CNT-UNLO-TABLE       TO AUD-CNT-UNLOADED
+              MOVE CNT-WRIT-OUTPUT      TO AUD-CNT-WRITTEN
+           WHEN 2
+              MOVE 'ACCOUNTS'           TO AUD-TABLE-NAME
+              MOVE CNT-READ-INPUT       TO AUD-CNT-READ
+              MOVE CNT-LOAD-INPUT       TO AUD-CNT-LOADED
+              COMPUTE AUD-CNT-REJECTED = CNT-REJECT-INSERT
+                                       + CNT-REJECT-EDIT
+           WHEN 3
+              MOVE 'ACCOUNTS'           TO AUD-TABLE-NAME
+              MOVE CNT-READ-INPUT       TO AUD-CNT-READ
+              COMPUTE AUD-CNT-LOADED  = CNT-UPSERT-INSERT
+                                      + CNT-UPSERT-UPDATE
+              COMPUTE AUD-CNT-REJECTED = CNT-REJECT-INSERT
+                                       + CNT-REJECT-EDIT
+           WHEN 4
+              MOVE 'ACCOUNTS'           TO AUD-TABLE-NAME
+              MOVE CNT-READ-TRANS       TO AUD-CNT-READ
+              MOVE CNT-TRANS-POSTED     TO AUD-CNT-LOADED
+              MOVE CNT-TRANS-REJECT     TO AUD-CNT-REJECTED
+           WHEN OTHER
+              CONTINUE
+           END-EVALUATE.
+      *
+           EXEC SQL
+              INSERT INTO DB2TABLE.DMPAUDIT(
+              JobName, RunDate, RunTime, DmpFlag, TableName,
+              CntRead, CntLoaded, CntRejected, CntUnloaded,
+              CntWritten, ReturnCode)
+              VALUES (:AUD-JOB-NAME, :AUD-RUN-DATE, :AUD-RUN-TIME,
+                      :AUD-DMP-FLAG, :AUD-TABLE-NAME, :AUD-CNT-READ,
+                      :AUD-CNT-LOADED, :AUD-CNT-REJECTED,
+                      :AUD-CNT-UNLOADED, :AUD-CNT-WRITTEN,
+                      :AUD-RETURN-CODE)
+           END-EXEC.
+      *
+           IF SQLCODE                   NOT EQUAL 0
+              DISPLAY 'WARNING - FAILED TO WRITE AUDIT ROW - SQLCODE: '
+                 SQLCODE
+           END-IF.
+      *
+           EXEC SQL
+              COMMIT
+           END-EXEC.
+      *
+       810099-END-WRITE-AUDIT-TRAIL.
+           EXIT.
+      *
       *---------------------------------------*
        999000-ERRORS                   SECTION.
       *---------------------------------------*
@@ -377,10 +1428,13 @@
       *
            DISPLAY '***************************************************'
            DISPLAY 'ERROR 001 - INVALID DMP-PARM PARAMETER.'.
-           DISPLAY 'RECEIVED DMP-PARM.: ' DMP-PARM.
-           DISPLAY 'EXPECTED..........: 1 OR 2'.
+           DISPLAY 'RECEIVED DMP-FLAG.: ' DMP-FLAG.
+           DISPLAY 'RECEIVED CSV-MODE.: ' DMP-CSV-MODE.
+           DISPLAY 'EXPECTED DMP-FLAG.: 1 (EXPORT), 2 (IMPORT), '
+              '3 (UPSERT) OR 4 (TRANSACTION POST)'.
            MOVE 1                      TO RETURN-CODE.
            DISPLAY 'RETURN-CODE.......: ' RETURN-CODE.
+           PERFORM 810000-WRITE-AUDIT-TRAIL.
            GO TO 000099-END-MAIN-PROCEDURE.
       *
        999002-ERROR-002.
@@ -389,21 +1443,38 @@
            DISPLAY 'ERROR 002 - INPUT FILE IS EMPTY.'.
            MOVE 2                      TO RETURN-CODE.
            DISPLAY 'RETURN-CODE....: ' RETURN-CODE.
+           PERFORM 810000-WRITE-AUDIT-TRAIL.
            GO TO 000099-END-MAIN-PROCEDURE.
       *
        999003-ERROR-003.
       *
-           DISPLAY '***************************************************'
-           DISPLAY 'ERROR 003 - FAILED TO INSERT DATA INTO TABLE,'
-           DISPLAY 'PLEASE CHECK VALUES IN INPUT FILE'
+      * A SINGLE BAD INSERT OR UPDATE NO LONGER ABENDS THE JOB - THE
+      * RECORD IS ROUTED TO DMP0001E AND THE IMPORT KEEPS GOING. THE
+      * FINAL RETURN-CODE IS SET TO 8 ("COMPLETED WITH REJECTS") IN
+      * 800000-FINALIZATION IF CNT-REJECT-INSERT IS NON-ZERO.
+      * DMP-SQL-OPERATION IS SET BY THE CALLER (446000/447000/448000)
+      * TO WHICHEVER STATEMENT - INSERT OR UPDATE - ACTUALLY FAILED.
+      *
+           DISPLAY 'WARNING 003 - DB2 ' DMP-SQL-OPERATION
+              ' FAILED, RECORD WRITTEN TO DMP0001E - SQLCODE: ' SQLCODE
            DISPLAY 'DMP-CLIENT-ID.....: ' DMP-CLIENT-ID
            DISPLAY 'DMP-NAME..........: ' DMP-NAME
            DISPLAY 'DMP-EMAIL.........: ' DMP-EMAIL
            DISPLAY 'DMP-PHONE.........: ' DMP-PHONE
            DISPLAY 'DMP-ACC-TYPE......: ' DMP-ACC-TYPE
-           DISPLAY 'DMP-ACC-BALANCE...: ' DMP-ACC-BALANCE
-           MOVE 3                      TO RETURN-CODE.
-           GO TO 000099-END-MAIN-PROCEDURE.
+           DISPLAY 'DMP-ACC-BALANCE...: ' DMP-ACC-BALANCE.
+      *
+           MOVE SQLCODE                TO DMP-REJ-SQLCODE.
+           EVALUATE DMP-SQL-OPERATION
+           WHEN 'UPDATE'
+              MOVE 'DB2 UPDATE FAILED - SEE SQLCODE'
+                 TO DMP-REJ-REASON-TEXT
+           WHEN OTHER
+              MOVE 'DB2 INSERT FAILED - SEE SQLCODE'
+                 TO DMP-REJ-REASON-TEXT
+           END-EVALUATE.
+           PERFORM 445000-WRITE-REJECT-RECORD.
+           ADD 1                       TO CNT-REJECT-INSERT.
       *
        999004-ERROR-004.
       *
@@ -411,6 +1482,7 @@
            DISPLAY 'ERROR 004 - FAILED TO SELECT DATA FROM TABLE'
            DISPLAY 'SQLCODE....: ' SQLCODE
            MOVE 4                      TO RETURN-CODE
+           PERFORM 810000-WRITE-AUDIT-TRAIL
            GO TO 000099-END-MAIN-PROCEDURE.
       *
        999005-ERROR-005.
